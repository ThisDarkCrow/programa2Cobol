@@ -6,31 +6,174 @@
        AUTHOR. R2D2.
        DATE-WRITTEN. 27/08/2024.
 
+      ******************************************************************
+      * MODIFICACIONES
+      * 09/08/2026 R2D2 - LOS EMPLEADOS DE ENT1/ENT2 SIN CONTRAPARTE YA
+      *                    NO SE PIERDEN: SE ESCRIBEN A LOS ARCHIVOS
+      *                    DE ALTAS PENDIENTES Y POSIBLES BAJAS.
+      * 09/08/2026 R2D2 - SE AGREGA CHECKPOINT/REINICIO: LOS CONTADORES
+      *                    Y LA ULTIMA LLAVE CASADA SE GRABAN EN
+      *                    FILE-CKPT CADA N REGISTROS PARA PODER
+      *                    REINICIAR LA CORRIDA SIN VOLVER A EMPEZAR.
+      * 09/08/2026 R2D2 - LAS CIFRAS DE CONTROL AHORA SE GRABAN EN
+      *                    FILE-CTRL Y SE CONTRASTAN CONTRA LAS
+      *                    CIFRAS ESPERADAS DE FILE-ESPERA.
+      * 09/08/2026 R2D2 - SE VALIDA FORMATO DE RFC/CURP DE ENT1 ANTES
+      *                    DE USARLOS COMO LLAVE DE CASE; LOS QUE NO
+      *                    CUMPLEN SE MANDAN A FILE-SUSPENSO.
+      * 09/08/2026 R2D2 - FILE-ENT2 PASA A INDEXADO (LLAVE NUM-EMPLEADO
+      *                    + RFC) PARA LOCALIZAR LA CONTRAPARTE DE CADA
+      *                    REGISTRO DE ENT1 CON READ...KEY DIRECTO, EN
+      *                    VEZ DE DEPENDER DE QUE AMBOS ARCHIVOS VENGAN
+      *                    ORDENADOS IGUAL. LOS REGISTROS DE ENT2 QUE
+      *                    QUEDAN SIN CASAR SE DETECTAN CON UN BARRIDO
+      *                    SECUENCIAL AL FINAL, APOYADO EN LA MARCA
+      *                    ENT2-CASADO QUE SE REESCRIBE AL CASAR.
+      * 09/08/2026 R2D2 - REG-SAL1 AHORA TAMBIEN LLEVA PUESTO Y CP DEL
+      *                    EMPLEADO (SAL1-PUESTO/SAL1-CP).
+      * 09/08/2026 R2D2 - LAS RUTAS DE ENT1/ENT2/SAL1 SE PUEDEN
+      *                    SOBREESCRIBIR POR VARIABLE DE AMBIENTE SIN
+      *                    RECOMPILAR (VER 1106-VERIFICA-RUTAS).
+      * 09/08/2026 R2D2 - SE DETECTAN LLAVES DUPLICADAS CONSECUTIVAS EN
+      *                    ENT1 (MISMO NUM-EMPLEADO+RFC DOS VECES) Y SE
+      *                    DESVIAN A FILE-DUPLICA EN VEZ DE PROCESARSE
+      *                    COMO CASE O ALTA.
+      * 09/08/2026 R2D2 - SE AGREGA FILE-AUDITORIA: UN REGISTRO CON
+      *                    FECHA/HORA POR CADA CASE GRABADO EN FILE-SAL1.
+      * 09/08/2026 R2D2 - CORRECCION DE REINICIO: FILE-SAL1/ALTAS/BAJAS/
+      *                    SUSPENSO/DUPLICA/AUDITORIA SE ABREN EXTEND EN
+      *                    VEZ DE OUTPUT CUANDO WSW-REINICIO = 'S', PARA
+      *                    NO PERDER LO GRABADO ANTES DEL CORTE. WAC-ENT1
+      *                    YA NO SE VUELVE A CONTAR MIENTRAS SE REPOSICIONA
+      *                    (WSW-REPOSICIONANDO) PARA NO DUPLICAR LA CIFRA
+      *                    RESTAURADA DEL CHECKPOINT. 3210-GRABA-CIFRAS-
+      *                    CTRL Y 3205-VALIDA-CIFRAS-ESPERADAS AHORA
+      *                    CHECAN TODOS SUS FILE STATUS COMO EL RESTO DEL
+      *                    PROGRAMA.
+      * 09/08/2026 R2D2 - WSW-REPOSICIONANDO SE ACTIVA DESDE 1100-ABRIR-
+      *                    ARCHIV, ANTES DE LA PRIMERA LECTURA DE ENT1 EN
+      *                    1000-INCIO, PARA QUE TAMBIEN CUBRA ESE PRIMER
+      *                    REGISTRO; ADEMAS AHORA TAMBIEN SUPRIME LA
+      *                    GRABACION (Y EL CONTEO) A FILE-DUPLICA Y
+      *                    FILE-SUSPENSO MIENTRAS SE REPOSICIONA, NO SOLO
+      *                    EL CONTEO DE WAC-ENT1; ESOS REGISTROS YA SE
+      *                    HABIAN GRABADO EN LA CORRIDA ANTERIOR AL CORTE.
+      *                    EL CHECKPOINT AHORA TAMBIEN GUARDA Y RESTAURA
+      *                    WAC-ALTAS/WAC-SUSPENSO/WAC-DUPLICADOS (ANTES
+      *                    SE PERDIAN AL REINICIAR); SE QUITA CKPT-ENT2
+      *                    DEL CHECKPOINT PORQUE WAC-ENT2 SIEMPRE SE
+      *                    RECALCULA COMPLETO EN EL BARRIDO FINAL
+      *                    (2700-BARRE-ENT2-SIN-CASAR), CON O SIN
+      *                    REINICIO, ASI QUE GUARDARLO A MEDIA CORRIDA NO
+      *                    APORTABA NADA. FD FILE-ENT2 RECUPERA RECORDING
+      *                    MODE IS F Y BLOCK CONTAINS 0 RECORDS, QUE SE
+      *                    HABIAN QUEDADO FUERA AL PASARLO A INDEXADO.
+      * 09/08/2026 R2D2 - EL CHECKPOINT YA NO SE GRABA CADA N REGISTROS
+      *                    (WSS-CKPT-CADA): AHORA SE GRABA JUSTO DESPUES
+      *                    DE CADA REGISTRO DE ENT1 YA ESCRITO EN SU
+      *                    ARCHIVO DEFINITIVO (SAL1, ALTAS, SUSPENSO O
+      *                    DUPLICA), PARA QUE AL REINICIAR NO SE VUELVA A
+      *                    PROCESAR NI A GRABAR POR SEGUNDA VEZ LO QUE YA
+      *                    SE HABIA GRABADO ENTRE EL ULTIMO CHECKPOINT Y
+      *                    EL CORTE REAL. 1120-LEE-CHECKPOINT YA CHECA SI
+      *                    LA LECTURA DEL CHECKPOINT REALMENTE ENCONTRO
+      *                    UN REGISTRO (WSW-CKPT-REG-OK) EN VEZ DE ASUMIR
+      *                    QUE SIEMPRE HAY UNO, PARA NO REINICIAR CON
+      *                    CONTADORES Y LLAVE EN BLANCO CUANDO EL ARCHIVO
+      *                    DE CHECKPOINT EXISTE PERO QUEDO VACIO. ADEMAS
+      *                    1300-BUSCA-ENT2 YA NO CUENTA COMO HALLADA UNA
+      *                    LLAVE DE ENT2 QUE YA TENGA ENT2-CASADO = 'S'.
+      ******************************************************************
+
       ******************************************************************
       *                      EVIRONMENT DIVISION                       *
       ******************************************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *CLASE PARA VALIDAR HOMOCLAVES Y CARACTERES DE RFC/CURP
+           CLASS RFC-ALFANUM IS "0" THRU "9" "A" THRU "Z".
+
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-      *ARCHIVO DE LECTURA
+      *ARCHIVO DE LECTURA - RUTA TOMA SU VALOR POR DEFECTO DE
+      *WSS-RUTA-ENT1 Y SE PUEDE SOBREESCRIBIR EN TIEMPO DE CORRIDA
+      *(VER 1106-VERIFICA-RUTAS) SIN RECOMPILAR
        SELECT FILE-ENT1
-           ASSIGN TO "/home/thisdarkcrow/cobol/ejemplo2/datosemp1.dat"
+           ASSIGN DYNAMIC WSS-RUTA-ENT1
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WFS-ENT1.
 
-      *ARCHIVO DE IMPORTES MAYORES A X
+      *ARCHIVO DE IMPORTES MAYORES A X - INDEXADO POR NUM-EMPLEADO+RFC
+      *PARA LOCALIZAR LA CONTRAPARTE DE CADA REGISTRO DE ENT1 CON
+      *READ...KEY DIRECTO (EL ARCHIVO YA DEBE VENIR CARGADO COMO
+      *INDEXADO POR EL PROCESO DE CARGA QUE ALIMENTA ESTE JOB); RUTA
+      *IGUAL DE EXTERNALIZABLE QUE FILE-ENT1
        SELECT FILE-ENT2
-           ASSIGN TO "/home/thisdarkcrow/cobol/ejemplo2/datosemp2.dat"
-           ORGANIZATION IS LINE SEQUENTIAL
+           ASSIGN DYNAMIC WSS-RUTA-ENT2
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ENT2-LLAVE SOURCE IS ENT2-NUM-EMPLEADO ENT2-RFC
            FILE STATUS IS WFS-ENT2.
 
-      *ARCHIVO DE IMPORTES MENORES A X
+      *ARCHIVO DE IMPORTES MENORES A X - RUTA EXTERNALIZABLE
        SELECT FILE-SAL1
-           ASSIGN TO "/home/thisdarkcrow/cobol/ejemplo2/datossal1.dat"
+           ASSIGN DYNAMIC WSS-RUTA-SAL1
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WFS-SAL1.
 
+      *ARCHIVO DE EMPLEADOS DE ENT1 PENDIENTES DE ALTA EN ENT2
+       SELECT FILE-ALTAS
+           ASSIGN TO "/home/thisdarkcrow/cobol/ejemplo2/altapend.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-ALTAS.
+
+      *ARCHIVO DE EMPLEADOS DE ENT2 SIN CONTRAPARTE EN ENT1 (POSIBLES
+      *BAJAS)
+       SELECT FILE-BAJAS
+           ASSIGN TO "/home/thisdarkcrow/cobol/ejemplo2/bajaspos.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-BAJAS.
+
+      *ARCHIVO DE PUNTOS DE CONTROL PARA REINICIO
+       SELECT FILE-CKPT
+           ASSIGN TO "/home/thisdarkcrow/cobol/ejemplo2/checkpnt.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-CKPT.
+
+      *ARCHIVO DE CIFRAS DE CONTROL DE LA CORRIDA
+       SELECT FILE-CTRL
+           ASSIGN TO "/home/thisdarkcrow/cobol/ejemplo2/cifrasctl.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-CTRL.
+
+      *ARCHIVO DE CIFRAS ESPERADAS PARA EL BALANCEO DE LA CORRIDA
+       SELECT FILE-ESPERA
+           ASSIGN TO "/home/thisdarkcrow/cobol/ejemplo2/cifrasesp.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-ESPERA.
+
+      *ARCHIVO DE SUSPENSO: ENT1 CON RFC/CURP FUERA DE FORMATO
+       SELECT FILE-SUSPENSO
+           ASSIGN TO "/home/thisdarkcrow/cobol/ejemplo2/suspenso.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-SUSPENSO.
+
+      *ARCHIVO DE EXCEPCIONES: ENT1 REPETIDO (MISMO NUM-EMPLEADO+RFC
+      *DOS VECES CONSECUTIVAS)
+       SELECT FILE-DUPLICA
+           ASSIGN TO "/home/thisdarkcrow/cobol/ejemplo2/duplicado.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-DUPLICA.
+
+      *BITACORA DE AUDITORIA: UN REGISTRO POR CADA CASE ENT1/ENT2
+      *GRABADO A FILE-SAL1, CON FECHA Y HORA DE LA CORRIDA
+       SELECT FILE-AUDITORIA
+           ASSIGN TO "/home/thisdarkcrow/cobol/ejemplo2/auditoria.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-AUDITORIA.
+
 
       ******************************************************************
       *                         DATA DIVISION                          *
@@ -45,20 +188,98 @@
        01 REG-EMP1 PIC X(179).
 
        FD  FILE-ENT2
-           RECORDING  MODE  IS  F
+           RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS REG-EMP2.
-       01 REG-EMP2 PIC X(101).
+       01 REG-EMP2.
+           05 ENT2-RFC            PIC X(13).
+           05 ENT2-NOMBRE         PIC X(20).
+           05 ENT2-CP             PIC 9(05).
+           05 ENT2-DIRECCION      PIC X(30).
+           05 ENT2-DEPARTAMENTO   PIC X(15).
+           05 ENT2-TELEFONO       PIC 9(10).
+           05 ENT2-NUM-EMPLEADO   PIC X(08).
+      *MARCA DE CASADO, SE REESCRIBE AL LOCALIZAR LA CONTRAPARTE EN
+      *ENT1; LAS LINEAS DE CARGA MAS ANGOSTAS QUEDAN CON ESPACIO AQUI
+           05 ENT2-CASADO         PIC X(01).
 
        FD  FILE-SAL1
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS REG-SAL1.
-       01 REG-SAL1 PIC X(123).
-      
+       01 REG-SAL1 PIC X(148).
+
+       FD  FILE-ALTAS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-ALTAS.
+       01 REG-ALTAS PIC X(179).
+
+       FD  FILE-BAJAS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-BAJAS.
+       01 REG-BAJAS PIC X(101).
+
+       FD  FILE-CKPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-CKPT.
+       01 REG-CKPT PIC X(51).
+
+       FD  FILE-CTRL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-CTRL.
+       01 REG-CTRL PIC X(31).
+
+       FD  FILE-ESPERA
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-ESPERA.
+       01 REG-ESPERA PIC X(18).
+
+       FD  FILE-SUSPENSO
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-SUSPENSO.
+       01 REG-SUSPENSO PIC X(181).
+
+       FD  FILE-DUPLICA
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-DUPLICA.
+       01 REG-DUPLICA PIC X(179).
+
+       FD  FILE-AUDITORIA
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-AUDITORIA.
+       01 REG-AUDITORIA PIC X(37).
+
        WORKING-STORAGE SECTION.
+      *RUTAS DE LOS ARCHIVOS PRINCIPALES; LOS VALORES POR DEFECTO SON
+      *LOS MISMOS DE SIEMPRE Y SE USAN SI NO HAY VARIABLE DE AMBIENTE
+      *QUE LOS SOBREESCRIBA (VER 1106-VERIFICA-RUTAS)
+       01 WSS-RUTAS.
+           05 WSS-RUTA-ENT1 PIC X(100) VALUE
+              '/home/thisdarkcrow/cobol/ejemplo2/datosemp1.dat'.
+           05 WSS-RUTA-ENT2 PIC X(100) VALUE
+              '/home/thisdarkcrow/cobol/ejemplo2/datosemp2.dat'.
+           05 WSS-RUTA-SAL1 PIC X(100) VALUE
+              '/home/thisdarkcrow/cobol/ejemplo2/datossal1.dat'.
+           05 WSS-RUTA-ENV  PIC X(100) VALUE SPACE.
+
        01 WSS-ENT1-EMP1.
            05 ENT1-NUM-EMPLEADO   PIC X(08).
            05 ENT1-NOMBRE         PIC X(20).
@@ -71,15 +292,6 @@
            05 ENT1-DEPARTAMENTO   PIC X(15).
            05 ENT1-RFC            PIC X(13).
            05 ENT1-CURP           PIC X(18).
-    
-       01 WSS-ENT2-EMP2.
-           05 ENT2-RFC            PIC X(13).
-           05 ENT2-NOMBRE         PIC X(20).
-           05 ENT2-CP             PIC 9(05).
-           05 ENT2-DIRECCION      PIC X(30).
-           05 ENT2-DEPARTAMENTO   PIC X(15).
-           05 ENT2-TELEFONO       PIC 9(10).
-           05 ENT2-NUM-EMPLEADO   PIC X(08).
 
        01 WSS-SAL1.
            05 SAL1-NUM-EMPLEADO   PIC X(08).
@@ -89,60 +301,217 @@
            05 SAL1-TELEFONO       PIC 9(10).
            05 SAL1-DIRECCION      PIC X(30).
            05 SAL1-DEPARTAMENTO   PIC X(15).
+           05 SAL1-PUESTO         PIC X(20).
+           05 SAL1-CP             PIC 9(05).
+
+      *BITACORA DE AUDITORIA: FECHA/HORA DE CORRIDA + LLAVE DEL
+      *EMPLEADO CASADO EN FILE-SAL1
+       01 WSS-AUDITORIA.
+           05 AUD-FECHA           PIC 9(08).
+           05 AUD-HORA            PIC 9(08).
+           05 AUD-EMPLEADO        PIC X(08).
+           05 AUD-RFC             PIC X(13).
 
        01 WSS-FILE-STATUS.
            05 WFS-ENT1            PIC X(2).
            05 WFS-ENT2            PIC X(2).
            05 WFS-SAL1            PIC X(2).
-        
+           05 WFS-ALTAS           PIC X(2).
+           05 WFS-BAJAS           PIC X(2).
+           05 WFS-CKPT            PIC X(2).
+           05 WFS-CTRL            PIC X(2).
+           05 WFS-ESPERA          PIC X(2).
+           05 WFS-SUSPENSO        PIC X(2).
+           05 WFS-DUPLICA         PIC X(2).
+           05 WFS-AUDITORIA       PIC X(2).
+
        01 WSS-ACUMULADORES.
            05 WAC-ENT1 PIC 9(6) VALUE ZEROES.
            05 WAC-ENT2 PIC 9(6) VALUE ZEROES.
            05 WAC-SAL1 PIC 9(6) VALUE ZEROES.
-       
+           05 WAC-ALTAS PIC 9(6) VALUE ZEROES.
+           05 WAC-BAJAS PIC 9(6) VALUE ZEROES.
+           05 WAC-SUSPENSO PIC 9(6) VALUE ZEROES.
+           05 WAC-DUPLICADOS PIC 9(6) VALUE ZEROES.
+
        01 WSS-SWITCHES.
            05 WSW-ENT1 PIC X(2) VALUE SPACE.
            05 WSW-ENT2 PIC X(2) VALUE SPACE.
+           05 WSW-REINICIO PIC X(1) VALUE SPACE.
+           05 WSW-BALANCEADO PIC X(1) VALUE SPACE.
+           05 WSW-ENT1-OK PIC X(1) VALUE SPACE.
+           05 WSW-ENT2-HALLADO PIC X(1) VALUE SPACE.
+           05 WSW-ENT1-DUP PIC X(1) VALUE SPACE.
+           05 WSW-REPOSICIONANDO PIC X(1) VALUE SPACE.
+           05 WSW-CKPT-REG-OK PIC X(1) VALUE SPACE.
+
+       01 WSS-SUSPENSO.
+           05 SUSP-EMPLEADO        PIC X(179).
+           05 SUSP-MOTIVO          PIC X(02).
+
+       01 WSS-CAMPOS-VALIDACION.
+           05 WSS-RFC-LETRAS        PIC X(04).
+           05 WSS-RFC-FECHA         PIC X(06).
+           05 WSS-RFC-HOMOCLAVE     PIC X(03).
+           05 WSS-CURP-LETRAS1      PIC X(04).
+           05 WSS-CURP-FECHA        PIC X(06).
+           05 WSS-CURP-SEXO         PIC X(01).
+           05 WSS-CURP-ESTADO       PIC X(02).
+           05 WSS-CURP-CONSONANTES  PIC X(03).
+           05 WSS-CURP-HOMOCLAVE    PIC X(01).
+           05 WSS-CURP-DIGITO       PIC X(01).
+
+       01 WSS-CIFRAS-CTRL.
+           05 CTRL-ENT1            PIC 9(6).
+           05 CTRL-ENT2            PIC 9(6).
+           05 CTRL-SAL1            PIC 9(6).
+           05 CTRL-ALTAS           PIC 9(6).
+           05 CTRL-BAJAS           PIC 9(6).
+           05 CTRL-BALANCEADO      PIC X(1).
+
+       01 WSS-CIFRAS-ESPERADAS.
+           05 ESP-ENT1              PIC 9(6).
+           05 ESP-ENT2              PIC 9(6).
+           05 ESP-SAL1              PIC 9(6).
+
+      *CKPT-ENT2 NO SE GUARDA: WAC-ENT2 SIEMPRE SE RECALCULA COMPLETO EN
+      *EL BARRIDO FINAL (2700-BARRE-ENT2-SIN-CASAR) EN CUALQUIER CORRIDA,
+      *CON O SIN REINICIO, ASI QUE NO HAY NADA QUE RESTAURAR DE AHI.
+       01 WSS-CHECKPOINT-REC.
+           05 CKPT-ENT1           PIC 9(6).
+           05 CKPT-SAL1           PIC 9(6).
+           05 CKPT-ALTAS          PIC 9(6).
+           05 CKPT-SUSPENSO       PIC 9(6).
+           05 CKPT-DUPLICADOS     PIC 9(6).
+           05 CKPT-ULT-LLAVE.
+               10 CKPT-ULT-EMPLEADO   PIC X(08).
+               10 CKPT-ULT-RFC        PIC X(13).
+
+       01 WSS-CKPT-CONTROL.
+           05 WSS-CKPT-PARM        PIC X(10) VALUE SPACE.
 
        01 LLAVE-EMPLEADO1.
            05 LLAVE-ENT1-EMPLEADO PIC X(08).
            05 LLAVE-ENT1-RFC      PIC X(13).
 
-       01 LLAVE-EMPLEADO2.
-           05 LLAVE-ENT2-EMPLEADO PIC X(08).
-           05 LLAVE-ENT2-RFC      PIC X(13).
+      *LLAVE DEL REGISTRO ENT1 ANTERIOR, PARA DETECTAR DUPLICADOS
+      *CONSECUTIVOS (MISMO EMPLEADO+RFC DOS VECES SEGUIDAS)
+       01 LLAVE-ENT1-ANTERIOR.
+           05 LLAVE-ENT1-EMPLEADO-ANT PIC X(08) VALUE SPACE.
+           05 LLAVE-ENT1-RFC-ANT      PIC X(13) VALUE SPACE.
+
 
-           
       ******************************************************************
       *                       PROCEDURE DIVISION                       *
       ******************************************************************
        PROCEDURE DIVISION.
            PERFORM 1000-INCIO
            PERFORM 2000-PROCESO
-      *         UNTIL LLAVE-EMPLEADO1 EQUAL LLAVE-EMPLEADO2
-               UNTIL WSW-ENT1 EQUAL 's' OR
-                     WSW-ENT2 EQUAL 's'
+               UNTIL WSW-ENT1 EQUAL 's'
+           PERFORM 2700-BARRE-ENT2-SIN-CASAR
            PERFORM 3000-FIN
            .
 
        1000-INCIO.
+           PERFORM 1105-VERIFICA-REINICIO.
+           PERFORM 1106-VERIFICA-RUTAS.
            PERFORM 1100-ABRIR-ARCHIV.
            PERFORM 1200-LEER-ENT1.
-           PERFORM 1300-LEER-ENT2.
+           IF WSW-REINICIO EQUAL 'S'
+               PERFORM 1170-REINICIA-POSICION
+           END-IF
+           .
+
+       1105-VERIFICA-REINICIO.
+           ACCEPT WSS-CKPT-PARM FROM ENVIRONMENT "EJR2D202-REINICIA"
+           IF WSS-CKPT-PARM EQUAL 'S' OR WSS-CKPT-PARM EQUAL 'SI'
+               MOVE 'S' TO WSW-REINICIO
+           ELSE
+               MOVE SPACE TO WSW-REINICIO
+           END-IF
+           .
+
+      *PERMITE RETARGETEAR LOS TRES ARCHIVOS PRINCIPALES SIN RECOMPILAR
+      *(DD DE JCL O VARIABLE DE AMBIENTE, SEGUN EL PROCEDIMIENTO QUE
+      *LANCE EL JOB); SI LA VARIABLE NO EXISTE SE QUEDA LA RUTA POR
+      *DEFECTO DE WSS-RUTAS.
+       1106-VERIFICA-RUTAS.
+           ACCEPT WSS-RUTA-ENV FROM ENVIRONMENT "EJR2D202-ENT1"
+           IF WSS-RUTA-ENV NOT EQUAL SPACE
+               MOVE WSS-RUTA-ENV TO WSS-RUTA-ENT1
+           END-IF
+           ACCEPT WSS-RUTA-ENV FROM ENVIRONMENT "EJR2D202-ENT2"
+           IF WSS-RUTA-ENV NOT EQUAL SPACE
+               MOVE WSS-RUTA-ENV TO WSS-RUTA-ENT2
+           END-IF
+           ACCEPT WSS-RUTA-ENV FROM ENVIRONMENT "EJR2D202-SAL1"
+           IF WSS-RUTA-ENV NOT EQUAL SPACE
+               MOVE WSS-RUTA-ENV TO WSS-RUTA-SAL1
+           END-IF
+           .
 
        1100-ABRIR-ARCHIV.
+           IF WSW-REINICIO EQUAL 'S'
+               PERFORM 1120-LEE-CHECKPOINT
+           END-IF
+
+      *SE ACTIVA AQUI, ANTES DE ABRIR LOS ARCHIVOS Y DE LA PRIMERA
+      *LECTURA DE ENT1 EN 1000-INCIO, PARA QUE NINGUN REGISTRO LEIDO
+      *MIENTRAS SE REPOSICIONA (INCLUYENDO ESE PRIMERO) VUELVA A
+      *CONTARSE O A GRABARSE EN SUSPENSO/DUPLICADOS. 1120-LEE-CHECKPOINT
+      *PUEDE HABER REGRESADO WSW-REINICIO A SPACE SI NO HABIA CHECKPOINT
+      *PREVIO, POR ESO SE VUELVE A PREGUNTAR AQUI.
+           IF WSW-REINICIO EQUAL 'S'
+               MOVE 'S' TO WSW-REPOSICIONANDO
+           END-IF
+
            OPEN INPUT FILE-ENT1
-                      FILE-ENT2
-                OUTPUT FILE-SAL1
+
+      *FILE-ENT2 SE ABRE I-O: SE LEE POR LLAVE PARA CASAR CADA ENT1 Y
+      *SE REESCRIBE LA MARCA ENT2-CASADO AL ENCONTRAR LA CONTRAPARTE
+           OPEN I-O FILE-ENT2
+
+      *EN REINICIO, LOS ARCHIVOS DE SALIDA/EXCEPCIONES SE ABREN EXTEND
+      *PARA CONSERVAR LO YA GRABADO ANTES DEL CORTE; SI NO HAY REINICIO
+      *SE ABREN OUTPUT COMO UNA CORRIDA NUEVA.
+           IF WSW-REINICIO EQUAL 'S'
+               OPEN EXTEND FILE-SAL1
+                           FILE-ALTAS
+                           FILE-BAJAS
+                           FILE-SUSPENSO
+                           FILE-DUPLICA
+                           FILE-AUDITORIA
+                           FILE-CKPT
+           ELSE
+               OPEN OUTPUT FILE-SAL1
+                           FILE-ALTAS
+                           FILE-BAJAS
+                           FILE-SUSPENSO
+                           FILE-DUPLICA
+                           FILE-AUDITORIA
+                           FILE-CKPT
+           END-IF
 
            IF WFS-ENT1 EQUAL '00' AND
               WFS-ENT2 EQUAL '00' AND
-              WFS-SAL1 EQUAL '00'
+              WFS-SAL1 EQUAL '00' AND
+              WFS-ALTAS EQUAL '00' AND
+              WFS-BAJAS EQUAL '00' AND
+              WFS-SUSPENSO EQUAL '00' AND
+              WFS-DUPLICA EQUAL '00' AND
+              WFS-AUDITORIA EQUAL '00' AND
+              WFS-CKPT EQUAL '00'
               CONTINUE
            ELSE
                DISPLAY 'WFS-ENT1: 'WFS-ENT1
                DISPLAY 'WFS-ENT2: 'WFS-ENT2
                DISPLAY 'WFS-SAL1: 'WFS-SAL1
+               DISPLAY 'WFS-ALTAS: 'WFS-ALTAS
+               DISPLAY 'WFS-BAJAS: 'WFS-BAJAS
+               DISPLAY 'WFS-SUSPENSO: 'WFS-SUSPENSO
+               DISPLAY 'WFS-DUPLICA: 'WFS-DUPLICA
+               DISPLAY 'WFS-AUDITORIA: 'WFS-AUDITORIA
+               DISPLAY 'WFS-CKPT: 'WFS-CKPT
                PERFORM 1110-FIN-PROG
            END-IF
            .
@@ -150,64 +519,239 @@
        1110-FIN-PROG.
            STOP RUN.
 
+       1120-LEE-CHECKPOINT.
+           OPEN INPUT FILE-CKPT
+           IF WFS-CKPT NOT EQUAL '00'
+               DISPLAY 'NO EXISTE CHECKPOINT PREVIO, ARRANCA DE CERO'
+               MOVE SPACE TO WSW-REINICIO
+           ELSE
+               MOVE SPACE TO WSW-CKPT-REG-OK
+               PERFORM 1125-LEE-CHECKPOINT-REG
+                   UNTIL WFS-CKPT EQUAL '10'
+               CLOSE FILE-CKPT
+      *SI EL ARCHIVO EXISTE PERO ESTA VACIO (CORRIDA QUE SE CAYO ANTES
+      *DE GRABAR SU PRIMER CHECKPOINT), LA PRIMERA LECTURA LLEGA A EOF
+      *SIN LLENAR WSS-CHECKPOINT-REC; TRATARLO COMO SI NO HUBIERA
+      *CHECKPOINT PREVIO EN VEZ DE REINICIAR CON CONTADORES Y LLAVE EN
+      *BLANCO, QUE HARIA QUE 1170-REINICIA-POSICION REGRESE AL PRINCIPIO
+      *DE ENT1 Y DUPLIQUE TODO LO YA GRABADO.
+               IF WSW-CKPT-REG-OK NOT EQUAL 'S'
+                   DISPLAY 'CHECKPOINT VACIO, ARRANCA DE CERO'
+                   MOVE SPACE TO WSW-REINICIO
+               ELSE
+                   MOVE CKPT-ENT1 TO WAC-ENT1
+                   MOVE CKPT-SAL1 TO WAC-SAL1
+                   MOVE CKPT-ALTAS TO WAC-ALTAS
+                   MOVE CKPT-SUSPENSO TO WAC-SUSPENSO
+                   MOVE CKPT-DUPLICADOS TO WAC-DUPLICADOS
+                   DISPLAY 'REINICIANDO DESDE LLAVE: 'CKPT-ULT-LLAVE
+               END-IF
+           END-IF
+           .
+
+       1125-LEE-CHECKPOINT-REG.
+           READ FILE-CKPT INTO WSS-CHECKPOINT-REC
+           IF WFS-CKPT EQUAL '00'
+               MOVE 'S' TO WSW-CKPT-REG-OK
+           END-IF
+           .
+
+      *FILE-ENT2 YA NO SE LEE EN SECUENCIA (ES INDEXADO Y SE BUSCA POR
+      *LLAVE EN 2100-VALIDA-EMPLEADO), ASI QUE EL REINICIO SOLO
+      *NECESITA ADELANTAR ENT1 HASTA DESPUES DE LA ULTIMA LLAVE CASADA;
+      *LAS MARCAS ENT2-CASADO DE LA CORRIDA ANTERIOR YA QUEDARON
+      *GRABADAS EN EL ARCHIVO INDEXADO.
+      *WAC-ENT1/ALTAS/SUSPENSO/DUPLICADOS YA VIENEN RESTAURADOS DEL
+      *CHECKPOINT (1120-LEE-CHECKPOINT) Y WSW-REPOSICIONANDO YA QUEDO
+      *ACTIVO DESDE 1100-ABRIR-ARCHIV; MIENTRAS SE REPOSICIONA NINGUNO
+      *DE ESOS CONTADORES SE VUELVE A TOCAR NI SE VUELVE A GRABAR EN
+      *SUSPENSO/DUPLICADOS, PARA NO DUPLICAR LO QUE YA SE HABIA LEIDO Y
+      *GRABADO ANTES DEL CORTE.
+       1170-REINICIA-POSICION.
+           PERFORM 1200-LEER-ENT1
+               UNTIL LLAVE-EMPLEADO1 GREATER THAN CKPT-ULT-LLAVE
+                  OR WSW-ENT1 EQUAL 's'
+           MOVE SPACE TO WSW-REPOSICIONANDO
+           .
+
        1200-LEER-ENT1.
+           MOVE SPACE TO WSW-ENT1-OK
+           PERFORM 1210-LEE-REG-ENT1
+               UNTIL WSW-ENT1 EQUAL 's' OR WSW-ENT1-OK EQUAL 'S'
+           .
+
+      *LLAVE-ENT1-EMPLEADO/RFC SE ACTUALIZA PARA CUALQUIER REGISTRO
+      *LEIDO (VALIDO, SUSPENSO O DUPLICADO), NO SOLO LOS QUE PASAN A
+      *CASE, PARA QUE 2130-GRABA-CHECKPOINT SIEMPRE TENGA LA LLAVE DEL
+      *ULTIMO REGISTRO REALMENTE GRABADO EN ALGUN ARCHIVO DE SALIDA; UN
+      *REGISTRO INVALIDO SE SOBREESCRIBE EN LA SIGUIENTE LECTURA SIN
+      *AFECTAR EL CASE (1300-BUSCA-ENT2 SOLO SE LLAMA DESPUES DE QUE
+      *ESTA LLAVE QUEDA FIJA EN UN REGISTRO VALIDO).
+       1210-LEE-REG-ENT1.
            READ FILE-ENT1 INTO WSS-ENT1-EMP1
            IF WFS-ENT1 = '00'
+               IF WSW-REPOSICIONANDO NOT EQUAL 'S'
+                   ADD 1 TO WAC-ENT1
+               END-IF
                MOVE ENT1-NUM-EMPLEADO TO LLAVE-ENT1-EMPLEADO
                MOVE ENT1-RFC TO LLAVE-ENT1-RFC
-               ADD 1 TO WAC-ENT1
+               PERFORM 2047-VERIFICA-DUPLICADO-ENT1
+               IF WSW-ENT1-DUP EQUAL 'S'
+                   IF WSW-REPOSICIONANDO NOT EQUAL 'S'
+                       PERFORM 2048-GRABA-DUPLICADO
+                       PERFORM 2130-GRABA-CHECKPOINT
+                   END-IF
+               ELSE
+                   PERFORM 2040-VALIDA-ENT1
+                   IF WSW-ENT1-OK NOT EQUAL 'S'
+                       IF WSW-REPOSICIONANDO NOT EQUAL 'S'
+                           PERFORM 2045-GRABA-SUSPENSO
+                           PERFORM 2130-GRABA-CHECKPOINT
+                       END-IF
+                   END-IF
+               END-IF
+               MOVE ENT1-NUM-EMPLEADO TO LLAVE-ENT1-EMPLEADO-ANT
+               MOVE ENT1-RFC TO LLAVE-ENT1-RFC-ANT
            ELSE
                IF WFS-ENT1 = '10'
                    MOVE 's' TO WSW-ENT1
-                   IF WFS-ENT2 = '00'
-                       PERFORM 1300-LEER-ENT2
-                       DISPLAY 'ARCHIVO ENTRADA 1: 'WFS-ENT1
-                   END-IF
                END-IF
            END-IF
            .
-        
-       1300-LEER-ENT2.
-           READ FILE-ENT2 INTO WSS-ENT2-EMP2
-           IF WFS-ENT2 = '00'
-               MOVE ENT2-NUM-EMPLEADO TO LLAVE-ENT2-EMPLEADO
-               MOVE ENT2-RFC TO LLAVE-ENT2-RFC
-               ADD 1 TO WAC-ENT2
-           ELSE
-               IF WFS-ENT2 = '10'
-                   MOVE 's' TO WSW-ENT2
-                   IF WFS-ENT1 = '00'
-                       PERFORM 1200-LEER-ENT1
-                       DISPLAY 'ARCHIVO ENTRADA 2: 'WFS-ENT2
-                   END-IF
-               END-IF
+
+      *COMPARA LA LLAVE DEL REGISTRO ENT1 RECIEN LEIDO CONTRA LA DEL
+      *REGISTRO ANTERIOR; SI SON IGUALES ES UN DUPLICADO CONSECUTIVO.
+       2047-VERIFICA-DUPLICADO-ENT1.
+           MOVE SPACE TO WSW-ENT1-DUP
+           IF ENT1-NUM-EMPLEADO EQUAL LLAVE-ENT1-EMPLEADO-ANT AND
+              ENT1-RFC EQUAL LLAVE-ENT1-RFC-ANT
+               MOVE 'S' TO WSW-ENT1-DUP
            END-IF
            .
 
+      *BUSCA EN ENT2 (INDEXADO) LA CONTRAPARTE DEL REGISTRO DE ENT1
+      *ACTUAL, POR NUM-EMPLEADO+RFC. SI LA LLAVE EXISTE PERO YA TIENE
+      *ENT2-CASADO = 'S' (YA SE USO PARA CASAR OTRO REGISTRO DE ENT1),
+      *NO SE CUENTA COMO HALLADA; ESTO ES UNA PROTECCION ADICIONAL POR
+      *SI DOS REGISTROS DE ENT1 LLEGARAN A COMPARTIR LA MISMA LLAVE, NO
+      *SOLO PARA EL REINICIO (QUE YA NO VUELVE A TOCAR LLAVES CASADAS
+      *PORQUE 2130-GRABA-CHECKPOINT SE GRABA JUSTO DESPUES DE CADA CASE).
+       1300-BUSCA-ENT2.
+           MOVE LLAVE-ENT1-EMPLEADO TO ENT2-NUM-EMPLEADO
+           MOVE LLAVE-ENT1-RFC TO ENT2-RFC
+           READ FILE-ENT2
+               KEY IS ENT2-LLAVE
+               INVALID KEY
+                   MOVE SPACE TO WSW-ENT2-HALLADO
+               NOT INVALID KEY
+                   IF ENT2-CASADO EQUAL 'S'
+                       MOVE SPACE TO WSW-ENT2-HALLADO
+                   ELSE
+                       MOVE 'S' TO WSW-ENT2-HALLADO
+                   END-IF
+           END-READ
+           .
+
        2000-PROCESO.
            PERFORM 2100-VALIDA-EMPLEADO.
 
+       2040-VALIDA-ENT1.
+           MOVE 'S' TO WSW-ENT1-OK
+           MOVE ENT1-RFC (1:4) TO WSS-RFC-LETRAS
+           MOVE ENT1-RFC (5:6) TO WSS-RFC-FECHA
+           MOVE ENT1-RFC (11:3) TO WSS-RFC-HOMOCLAVE
+           MOVE ENT1-CURP (1:4) TO WSS-CURP-LETRAS1
+           MOVE ENT1-CURP (5:6) TO WSS-CURP-FECHA
+           MOVE ENT1-CURP (11:1) TO WSS-CURP-SEXO
+           MOVE ENT1-CURP (12:2) TO WSS-CURP-ESTADO
+           MOVE ENT1-CURP (14:3) TO WSS-CURP-CONSONANTES
+           MOVE ENT1-CURP (17:1) TO WSS-CURP-HOMOCLAVE
+           MOVE ENT1-CURP (18:1) TO WSS-CURP-DIGITO
+
+           IF WSS-RFC-LETRAS IS NOT ALPHABETIC OR
+              WSS-RFC-FECHA IS NOT NUMERIC OR
+              WSS-RFC-HOMOCLAVE IS NOT RFC-ALFANUM
+               MOVE 'RF' TO SUSP-MOTIVO
+               MOVE SPACE TO WSW-ENT1-OK
+           END-IF
+
+           IF WSS-CURP-LETRAS1 IS NOT ALPHABETIC OR
+              WSS-CURP-FECHA IS NOT NUMERIC OR
+              WSS-CURP-SEXO IS NOT ALPHABETIC OR
+              WSS-CURP-ESTADO IS NOT ALPHABETIC OR
+              WSS-CURP-CONSONANTES IS NOT ALPHABETIC OR
+              WSS-CURP-HOMOCLAVE IS NOT RFC-ALFANUM OR
+              WSS-CURP-DIGITO IS NOT NUMERIC
+               IF WSW-ENT1-OK NOT EQUAL 'S'
+                   MOVE 'RC' TO SUSP-MOTIVO
+               ELSE
+                   MOVE 'CU' TO SUSP-MOTIVO
+               END-IF
+               MOVE SPACE TO WSW-ENT1-OK
+           END-IF
+           .
+
+       2045-GRABA-SUSPENSO.
+           MOVE WSS-ENT1-EMP1 TO SUSP-EMPLEADO
+           WRITE REG-SUSPENSO FROM WSS-SUSPENSO
+           ADD 1 TO WAC-SUSPENSO
+           IF WFS-SUSPENSO EQUAL '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR DE GRABACIÃ“N SUSPENSO: 'WFS-SUSPENSO
+              PERFORM 1110-FIN-PROG
+           END-IF
+           .
+
+       2048-GRABA-DUPLICADO.
+           WRITE REG-DUPLICA FROM WSS-ENT1-EMP1
+           ADD 1 TO WAC-DUPLICADOS
+           IF WFS-DUPLICA EQUAL '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR DE GRABACIÃ“N DUPLICADOS: 'WFS-DUPLICA
+              PERFORM 1110-FIN-PROG
+           END-IF
+           .
+
        2100-VALIDA-EMPLEADO.
-           DISPLAY 'FILE 1: 'ENT1-RFC' FILE 2: 'ENT2-RFC
-           EVALUATE TRUE
-               WHEN LLAVE-EMPLEADO1 EQUAL LLAVE-EMPLEADO2
-                   PERFORM 2110-LLENA-WSS-SAL1
-                   PERFORM 2120-GRABA-REG-SAL1
-                   PERFORM 1200-LEER-ENT1
-                   PERFORM 1300-LEER-ENT2
-               WHEN  OTHER
-                   PERFORM 1300-LEER-ENT2
-           END-EVALUATE
-           .
-        
+           DISPLAY 'FILE 1: 'LLAVE-ENT1-RFC
+           PERFORM 1300-BUSCA-ENT2
+           IF WSW-ENT2-HALLADO EQUAL 'S'
+               PERFORM 2110-LLENA-WSS-SAL1
+               PERFORM 2115-MARCA-ENT2-CASADO
+               PERFORM 2120-GRABA-REG-SAL1
+           ELSE
+               PERFORM 2140-GRABA-ALTA
+           END-IF
+           PERFORM 2130-GRABA-CHECKPOINT
+           PERFORM 1200-LEER-ENT1
+           .
+
+      *MARCA LA CONTRAPARTE DE ENT2 COMO YA CASADA, PARA QUE EL
+      *BARRIDO FINAL (2700-BARRE-ENT2-SIN-CASAR) NO LA REPORTE COMO
+      *POSIBLE BAJA.
+       2115-MARCA-ENT2-CASADO.
+           MOVE 'S' TO ENT2-CASADO
+           REWRITE REG-EMP2
+           IF WFS-ENT2 EQUAL '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR DE REESCRITURA ENT2: 'WFS-ENT2
+              PERFORM 1110-FIN-PROG
+           END-IF
+           .
+
        2110-LLENA-WSS-SAL1.
            MOVE ENT1-NUM-EMPLEADO TO SAL1-NUM-EMPLEADO
            MOVE ENT1-NOMBRE TO SAL1-NOMBRE
            MOVE ENT1-PATERNO TO SAL1-PATERNO
            MOVE ENT1-MATERNO TO SAL1-MATERNO
            MOVE ENT1-TELEFONO TO SAL1-TELEFONO
-           MOVE ENT1-DIRECCION TO SAL1-DIRECCION      
-           MOVE ENT1-DEPARTAMENTO TO SAL1-DEPARTAMENTO 
+           MOVE ENT1-DIRECCION TO SAL1-DIRECCION
+           MOVE ENT1-DEPARTAMENTO TO SAL1-DEPARTAMENTO
+           MOVE ENT1-PUESTO TO SAL1-PUESTO
+           MOVE ENT1-CP TO SAL1-CP
            .
 
        2120-GRABA-REG-SAL1.
@@ -219,6 +763,99 @@
               DISPLAY 'ERROR DE GRABACIÃ“N SALIDA 1: 'WFS-SAL1
               PERFORM 1110-FIN-PROG
            END-IF
+           PERFORM 2122-GRABA-AUDITORIA
+           .
+
+      *BITACORA DE AUDITORIA: UN REGISTRO POR CADA CASE GRABADO EN
+      *FILE-SAL1, CON LA FECHA/HORA DE LA CORRIDA Y LA LLAVE CASADA.
+       2122-GRABA-AUDITORIA.
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+           MOVE LLAVE-ENT1-EMPLEADO TO AUD-EMPLEADO
+           MOVE LLAVE-ENT1-RFC TO AUD-RFC
+           WRITE REG-AUDITORIA FROM WSS-AUDITORIA
+           IF WFS-AUDITORIA EQUAL '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR DE GRABACIÃ“N AUDITORIA: 'WFS-AUDITORIA
+              PERFORM 1110-FIN-PROG
+           END-IF
+           .
+
+      *SE LLAMA DESPUES DE CADA REGISTRO DE ENT1 YA GRABADO EN SU
+      *ARCHIVO DE SALIDA DEFINITIVO (SAL1, ALTAS, SUSPENSO O DUPLICA),
+      *NUNCA ANTES - ASI CKPT-ULT-LLAVE SIEMPRE COINCIDE CON LA ULTIMA
+      *ESCRITURA REAL. YA NO SE ESPACIA CADA N REGISTROS (WSS-CKPT-CADA)
+      *PORQUE ESO DEJABA UNA VENTANA ENTRE EL ULTIMO CHECKPOINT Y EL
+      *CORTE REAL: AL REINICIAR, 1170-REINICIA-POSICION SOLO ADELANTA
+      *HASTA LA LLAVE DEL ULTIMO CHECKPOINT, ASI QUE TODO LO GRABADO
+      *DESPUES DE ESE CHECKPOINT Y ANTES DEL CORTE SE VOLVIA A PROCESAR
+      *Y A GRABAR POR SEGUNDA VEZ.
+       2130-GRABA-CHECKPOINT.
+           MOVE WAC-ENT1 TO CKPT-ENT1
+           MOVE WAC-SAL1 TO CKPT-SAL1
+           MOVE WAC-ALTAS TO CKPT-ALTAS
+           MOVE WAC-SUSPENSO TO CKPT-SUSPENSO
+           MOVE WAC-DUPLICADOS TO CKPT-DUPLICADOS
+           MOVE LLAVE-ENT1-EMPLEADO TO CKPT-ULT-EMPLEADO
+           MOVE LLAVE-ENT1-RFC TO CKPT-ULT-RFC
+           WRITE REG-CKPT FROM WSS-CHECKPOINT-REC
+           IF WFS-CKPT EQUAL '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR DE GRABACIÃ“N CHECKPOINT: 'WFS-CKPT
+              PERFORM 1110-FIN-PROG
+           END-IF
+           .
+
+       2140-GRABA-ALTA.
+           WRITE REG-ALTAS FROM WSS-ENT1-EMP1
+           ADD 1 TO WAC-ALTAS
+           IF WFS-ALTAS EQUAL '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR DE GRABACIÃ“N ALTAS: 'WFS-ALTAS
+              PERFORM 1110-FIN-PROG
+           END-IF
+           .
+
+       2150-GRABA-BAJA.
+           WRITE REG-BAJAS FROM REG-EMP2 (1:101)
+           ADD 1 TO WAC-BAJAS
+           IF WFS-BAJAS EQUAL '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR DE GRABACIÃ“N BAJAS: 'WFS-BAJAS
+              PERFORM 1110-FIN-PROG
+           END-IF
+           .
+
+      *AL TERMINAR ENT1, SE RECORRE ENT2 COMPLETO (YA NO EN LLAVE SINO
+      *EN SECUENCIA FISICA) PARA CONTAR EL TOTAL DE REGISTROS Y MANDAR
+      *A POSIBLES BAJAS LOS QUE SE QUEDARON SIN LA MARCA ENT2-CASADO.
+       2700-BARRE-ENT2-SIN-CASAR.
+           MOVE SPACE TO WSW-ENT2
+           MOVE LOW-VALUES TO ENT2-NUM-EMPLEADO ENT2-RFC
+           START FILE-ENT2 KEY IS NOT LESS THAN ENT2-LLAVE
+           IF WFS-ENT2 NOT EQUAL '00'
+               MOVE 's' TO WSW-ENT2
+           END-IF
+           PERFORM 2710-LEE-SIG-ENT2
+               UNTIL WSW-ENT2 EQUAL 's'
+           .
+
+       2710-LEE-SIG-ENT2.
+           READ FILE-ENT2 NEXT RECORD
+           IF WFS-ENT2 = '00'
+               ADD 1 TO WAC-ENT2
+               IF ENT2-CASADO NOT EQUAL 'S'
+                   PERFORM 2150-GRABA-BAJA
+               END-IF
+           ELSE
+               IF WFS-ENT2 = '10'
+                   MOVE 's' TO WSW-ENT2
+               END-IF
+           END-IF
            .
 
        3000-FIN.
@@ -230,10 +867,73 @@
            CLOSE FILE-ENT1
                  FILE-ENT2
                  FILE-SAL1
+                 FILE-ALTAS
+                 FILE-BAJAS
+                 FILE-SUSPENSO
+                 FILE-DUPLICA
+                 FILE-AUDITORIA
+                 FILE-CKPT
            .
-           
+
        3200-CIFRAS-CTRL.
            DISPLAY 'LEIDOS ENTRADA 1 : 'WAC-ENT1
            DISPLAY 'LEIDOS ENTRADA 2 : 'WAC-ENT2
            DISPLAY 'GRABADOS SALIDA 1: 'WAC-SAL1
+           DISPLAY 'ALTAS PENDIENTES : 'WAC-ALTAS
+           DISPLAY 'POSIBLES BAJAS   : 'WAC-BAJAS
+           DISPLAY 'EN SUSPENSO      : 'WAC-SUSPENSO
+           PERFORM 3205-VALIDA-CIFRAS-ESPERADAS.
+           PERFORM 3210-GRABA-CIFRAS-CTRL.
+
+       3205-VALIDA-CIFRAS-ESPERADAS.
+           OPEN INPUT FILE-ESPERA
+           IF WFS-ESPERA NOT EQUAL '00'
+               DISPLAY 'SIN CIFRAS ESPERADAS, NO SE VALIDA BALANCEO'
+               MOVE SPACE TO WSW-BALANCEADO
+           ELSE
+               READ FILE-ESPERA INTO WSS-CIFRAS-ESPERADAS
+               CLOSE FILE-ESPERA
+               IF WFS-ESPERA NOT EQUAL '00'
+                   DISPLAY 'CIFRAS ESPERADAS VACIAS, NO SE VALIDA '
+                           'BALANCEO'
+                   MOVE SPACE TO WSW-BALANCEADO
+               ELSE
+                   IF WAC-ENT1 EQUAL ESP-ENT1 AND
+                      WAC-ENT2 EQUAL ESP-ENT2 AND
+                      WAC-SAL1 EQUAL ESP-SAL1
+                       MOVE 'S' TO WSW-BALANCEADO
+                   ELSE
+                       MOVE 'N' TO WSW-BALANCEADO
+                       DISPLAY '*** CIFRAS FUERA DE BALANCEO ***'
+                       DISPLAY 'SALIDA 1 ESPERADA : 'ESP-SAL1
+                       DISPLAY 'SALIDA 1 OBTENIDA : 'WAC-SAL1
+                       MOVE 99 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       3210-GRABA-CIFRAS-CTRL.
+           OPEN OUTPUT FILE-CTRL
+           IF WFS-CTRL EQUAL '00'
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR AL ABRIR CIFRAS DE CONTROL: 'WFS-CTRL
+               PERFORM 1110-FIN-PROG
+           END-IF
+           MOVE WAC-ENT1 TO CTRL-ENT1
+           MOVE WAC-ENT2 TO CTRL-ENT2
+           MOVE WAC-SAL1 TO CTRL-SAL1
+           MOVE WAC-ALTAS TO CTRL-ALTAS
+           MOVE WAC-BAJAS TO CTRL-BAJAS
+           MOVE WSW-BALANCEADO TO CTRL-BALANCEADO
+           WRITE REG-CTRL FROM WSS-CIFRAS-CTRL
+           IF WFS-CTRL EQUAL '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR DE GRABACIÃ“N CIFRAS DE CONTROL: '
+                      WFS-CTRL
+              PERFORM 1110-FIN-PROG
+           END-IF
+           CLOSE FILE-CTRL
            .
