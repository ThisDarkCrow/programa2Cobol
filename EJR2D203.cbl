@@ -0,0 +1,265 @@
+      ******************************************************************
+      *                    IDENTIFICATION DIVISION                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EJR2D203.
+       AUTHOR. R2D2.
+       DATE-WRITTEN. 09/08/2026.
+
+      ******************************************************************
+      * MODIFICACIONES
+      * 09/08/2026 R2D2 - WSS-SAL1 SINCRONIZADO CON EL NUEVO LAYOUT DE
+      *                    REG-SAL1 DE EJR2D202 (SE AGREGAN PUESTO Y CP).
+      * 09/08/2026 R2D2 - 2120-AGREGA-DEPTO VALIDA EL LIMITE DE LA TABLA
+      *                    (200 DEPARTAMENTOS) ANTES DE AGREGAR UNA FILA.
+      * 09/08/2026 R2D2 - LA RUTA DE FILE-SAL1 SE PUEDE SOBREESCRIBIR POR
+      *                    VARIABLE DE AMBIENTE (EJR2D202-SAL1), LA MISMA
+      *                    QUE USA EJR2D202, PARA QUE AMBOS PROGRAMAS
+      *                    SIEMPRE LEAN/ESCRIBAN EL MISMO ARCHIVO AUNQUE
+      *                    SE RETARGETEE SIN RECOMPILAR.
+      ******************************************************************
+
+      ******************************************************************
+      *                      EVIRONMENT DIVISION                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ARCHIVO DE SALIDA DE EJR2D202 (EMPLEADOS CASADOS) - RUTA TOMA SU
+      *VALOR POR DEFECTO DE WSS-RUTA-SAL1 Y SE PUEDE SOBREESCRIBIR EN
+      *TIEMPO DE CORRIDA (VER 1105-VERIFICA-RUTA) SIN RECOMPILAR
+       SELECT FILE-SAL1
+           ASSIGN DYNAMIC WSS-RUTA-SAL1
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-SAL1.
+
+      *REPORTE DE PLANTILLA POR DEPARTAMENTO
+       SELECT FILE-REPDEP
+           ASSIGN TO "/home/thisdarkcrow/cobol/ejemplo2/repdepto.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-REPDEP.
+
+
+      ******************************************************************
+      *                         DATA DIVISION                          *
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE-SAL1
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-SAL1.
+       01 REG-SAL1 PIC X(148).
+
+       FD  FILE-REPDEP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-REPDEP.
+       01 REG-REPDEP PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *RUTA DE FILE-SAL1; EL VALOR POR DEFECTO ES EL MISMO DE SIEMPRE Y
+      *SE USA SI NO HAY VARIABLE DE AMBIENTE QUE LO SOBREESCRIBA (VER
+      *1105-VERIFICA-RUTA)
+       01 WSS-RUTAS.
+           05 WSS-RUTA-SAL1 PIC X(100) VALUE
+              '/home/thisdarkcrow/cobol/ejemplo2/datossal1.dat'.
+           05 WSS-RUTA-ENV  PIC X(100) VALUE SPACE.
+
+       01 WSS-SAL1.
+           05 SAL1-NUM-EMPLEADO   PIC X(08).
+           05 SAL1-NOMBRE         PIC X(20).
+           05 SAL1-PATERNO        PIC X(20).
+           05 SAL1-MATERNO        PIC X(20).
+           05 SAL1-TELEFONO       PIC 9(10).
+           05 SAL1-DIRECCION      PIC X(30).
+           05 SAL1-DEPARTAMENTO   PIC X(15).
+           05 SAL1-PUESTO         PIC X(20).
+           05 SAL1-CP             PIC 9(05).
+
+       01 WSS-FILE-STATUS.
+           05 WFS-SAL1             PIC X(2).
+           05 WFS-REPDEP           PIC X(2).
+
+       01 WSS-SWITCHES.
+           05 WSW-SAL1              PIC X(1) VALUE SPACE.
+           05 WSW-DEPTO-ENCONTRADO  PIC X(1) VALUE SPACE.
+
+       01 WSS-ACUMULADORES.
+           05 WAC-SAL1-LEIDOS      PIC 9(6) VALUE ZEROES.
+           05 WAC-TOTAL-CORRIDO    PIC 9(6) VALUE ZEROES.
+
+       01 WSS-PAGINACION.
+           05 WSS-NUM-PAGINA        PIC 9(4) VALUE ZEROES.
+           05 WSS-LINEAS-PAG        PIC 9(2) VALUE 50.
+           05 WSS-CONT-LINEAS       PIC 9(2) VALUE 99.
+
+       01 WSS-TABLA-DEPTOS.
+           05 TBL-DEPTO-CANT       PIC 9(4) VALUE ZEROES.
+           05 TBL-DEPTO OCCURS 200 TIMES INDEXED BY TBL-DEPTO-IDX.
+               10 TBL-DEPTO-NOMBRE   PIC X(15).
+               10 TBL-DEPTO-CUENTA   PIC 9(6).
+
+       01 WSS-LIN-ENC1.
+           05 FILLER              PIC X(10) VALUE 'EJR2D203  '.
+           05 ENC1-TITULO         PIC X(38) VALUE
+              'REPORTE DE PLANTILLA POR DEPARTAMENTO'.
+           05 FILLER              PIC X(02) VALUE SPACE.
+           05 ENC1-PAGINA-LIT     PIC X(05) VALUE 'PAG: '.
+           05 ENC1-PAGINA         PIC ZZZ9.
+
+       01 WSS-LIN-ENC2.
+           05 ENC2-DEPTO           PIC X(15) VALUE 'DEPARTAMENTO'.
+           05 FILLER               PIC X(05) VALUE SPACE.
+           05 ENC2-CUENTA          PIC X(10) VALUE 'EMPLEADOS'.
+           05 FILLER               PIC X(05) VALUE SPACE.
+           05 ENC2-CORRIDO         PIC X(13) VALUE 'TOTAL CORRIDO'.
+
+       01 WSS-LIN-DET.
+           05 DET-DEPTO             PIC X(15).
+           05 FILLER                PIC X(05) VALUE SPACE.
+           05 DET-CUENTA            PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(09) VALUE SPACE.
+           05 DET-CORRIDO           PIC ZZZ,ZZ9.
+
+       01 WSS-LIN-TOTAL.
+           05 FILLER                PIC X(15) VALUE 'GRAN TOTAL'.
+           05 FILLER                PIC X(05) VALUE SPACE.
+           05 TOTAL-CUENTA          PIC ZZZ,ZZ9.
+
+
+      ******************************************************************
+      *                       PROCEDURE DIVISION                       *
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESO
+               UNTIL WSW-SAL1 EQUAL 's'
+           PERFORM 2500-IMPRIME-REPORTE
+           PERFORM 3000-FIN
+           .
+
+       1000-INICIO.
+           PERFORM 1105-VERIFICA-RUTA.
+           PERFORM 1100-ABRIR-ARCHIVOS.
+           PERFORM 1200-LEE-SAL1.
+
+      *MISMA VARIABLE DE AMBIENTE (EJR2D202-SAL1) QUE USA EJR2D202 PARA
+      *RETARGETEAR SU PROPIA SALIDA DE FILE-SAL1, PARA QUE ESTE REPORTE
+      *SIEMPRE LEA EL MISMO ARCHIVO AUNQUE SE RETARGETEE SIN RECOMPILAR;
+      *SI LA VARIABLE NO EXISTE SE QUEDA LA RUTA POR DEFECTO DE WSS-RUTAS.
+       1105-VERIFICA-RUTA.
+           ACCEPT WSS-RUTA-ENV FROM ENVIRONMENT "EJR2D202-SAL1"
+           IF WSS-RUTA-ENV NOT EQUAL SPACE
+               MOVE WSS-RUTA-ENV TO WSS-RUTA-SAL1
+           END-IF
+           .
+
+       1100-ABRIR-ARCHIVOS.
+           OPEN INPUT FILE-SAL1
+                OUTPUT FILE-REPDEP
+
+           IF WFS-SAL1 EQUAL '00' AND
+              WFS-REPDEP EQUAL '00'
+              CONTINUE
+           ELSE
+               DISPLAY 'WFS-SAL1: 'WFS-SAL1
+               DISPLAY 'WFS-REPDEP: 'WFS-REPDEP
+               PERFORM 1110-FIN-PROG
+           END-IF
+           .
+
+       1110-FIN-PROG.
+           STOP RUN.
+
+       1200-LEE-SAL1.
+           READ FILE-SAL1 INTO WSS-SAL1
+           IF WFS-SAL1 = '00'
+               ADD 1 TO WAC-SAL1-LEIDOS
+           ELSE
+               IF WFS-SAL1 = '10'
+                   MOVE 's' TO WSW-SAL1
+               END-IF
+           END-IF
+           .
+
+       2000-PROCESO.
+           PERFORM 2100-ACTUALIZA-TABLA.
+           PERFORM 1200-LEE-SAL1.
+
+       2100-ACTUALIZA-TABLA.
+           MOVE SPACE TO WSW-DEPTO-ENCONTRADO
+           PERFORM 2110-COMPARA-DEPTO
+               VARYING TBL-DEPTO-IDX FROM 1 BY 1
+               UNTIL TBL-DEPTO-IDX GREATER THAN TBL-DEPTO-CANT
+                  OR WSW-DEPTO-ENCONTRADO EQUAL 'S'
+           IF WSW-DEPTO-ENCONTRADO NOT EQUAL 'S'
+               PERFORM 2120-AGREGA-DEPTO
+           END-IF
+           .
+
+       2110-COMPARA-DEPTO.
+           IF TBL-DEPTO-NOMBRE (TBL-DEPTO-IDX) EQUAL SAL1-DEPARTAMENTO
+               ADD 1 TO TBL-DEPTO-CUENTA (TBL-DEPTO-IDX)
+               MOVE 'S' TO WSW-DEPTO-ENCONTRADO
+           END-IF
+           .
+
+       2120-AGREGA-DEPTO.
+           IF TBL-DEPTO-CANT GREATER THAN OR EQUAL TO 200
+               DISPLAY 'TABLA DE DEPARTAMENTOS LLENA (200), SE '
+                       'ENCONTRO UN DEPARTAMENTO ADICIONAL: '
+                       SAL1-DEPARTAMENTO
+               PERFORM 1110-FIN-PROG
+           END-IF
+           ADD 1 TO TBL-DEPTO-CANT
+           SET TBL-DEPTO-IDX TO TBL-DEPTO-CANT
+           MOVE SAL1-DEPARTAMENTO TO TBL-DEPTO-NOMBRE (TBL-DEPTO-IDX)
+           MOVE 1 TO TBL-DEPTO-CUENTA (TBL-DEPTO-IDX)
+           .
+
+       2500-IMPRIME-REPORTE.
+           PERFORM 2510-IMPRIME-DEPTO
+               VARYING TBL-DEPTO-IDX FROM 1 BY 1
+               UNTIL TBL-DEPTO-IDX GREATER THAN TBL-DEPTO-CANT
+           PERFORM 2600-IMPRIME-TOTAL.
+
+       2510-IMPRIME-DEPTO.
+           IF WSS-CONT-LINEAS GREATER THAN OR EQUAL TO WSS-LINEAS-PAG
+               PERFORM 2520-IMPRIME-ENCABEZADO
+           END-IF
+           ADD TBL-DEPTO-CUENTA (TBL-DEPTO-IDX) TO WAC-TOTAL-CORRIDO
+           MOVE TBL-DEPTO-NOMBRE (TBL-DEPTO-IDX) TO DET-DEPTO
+           MOVE TBL-DEPTO-CUENTA (TBL-DEPTO-IDX) TO DET-CUENTA
+           MOVE WAC-TOTAL-CORRIDO TO DET-CORRIDO
+           WRITE REG-REPDEP FROM WSS-LIN-DET
+           ADD 1 TO WSS-CONT-LINEAS
+           .
+
+       2520-IMPRIME-ENCABEZADO.
+           ADD 1 TO WSS-NUM-PAGINA
+           MOVE WSS-NUM-PAGINA TO ENC1-PAGINA
+           WRITE REG-REPDEP FROM WSS-LIN-ENC1
+           WRITE REG-REPDEP FROM WSS-LIN-ENC2
+           MOVE ZEROES TO WSS-CONT-LINEAS
+           .
+
+       2600-IMPRIME-TOTAL.
+           MOVE WAC-TOTAL-CORRIDO TO TOTAL-CUENTA
+           WRITE REG-REPDEP FROM WSS-LIN-TOTAL
+           .
+
+       3000-FIN.
+           PERFORM 3100-CIERRA-ARCHIVOS.
+           DISPLAY 'REGISTROS SAL1 LEIDOS    : 'WAC-SAL1-LEIDOS
+           DISPLAY 'DEPARTAMENTOS REPORTADOS : 'TBL-DEPTO-CANT
+           DISPLAY 'TOTAL GENERAL EMPLEADOS  : 'WAC-TOTAL-CORRIDO
+           PERFORM 1110-FIN-PROG.
+
+       3100-CIERRA-ARCHIVOS.
+           CLOSE FILE-SAL1
+                 FILE-REPDEP
+           .
